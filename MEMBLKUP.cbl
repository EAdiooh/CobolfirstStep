@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEMBLKUP.
+       AUTHOR. EADiooh.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-MASTER ASSIGN TO MEMBMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-MEMBER-SURNAME
+               FILE STATUS IS WS-MEMBMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-MASTER.
+       COPY MEMBREC REPLACING WS-MEMBER-RECORD BY MEMBER-MASTER-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MEMBMSTR-STATUS              PIC XX.
+
+       01  WS-MASTER-OPEN-SWITCH           PIC X VALUE 'N'.
+           88  WS-MASTER-IS-OPEN           VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-SURNAME                      PIC X(20).
+
+       01  LK-MEMBER-FOUND                 PIC X.
+           88  LK-IS-MEMBER                VALUE 'Y'.
+           88  LK-IS-WALKIN                VALUE 'N'.
+
+       01  LK-MEMBER-ID                    PIC 9(7).
+
+       PROCEDURE DIVISION USING LK-SURNAME LK-MEMBER-FOUND LK-MEMBER-ID.
+       0000-MAIN.
+           PERFORM 0100-ENSURE-OPEN.
+           IF WS-MASTER-IS-OPEN
+               MOVE LK-SURNAME TO WS-MEMBER-SURNAME
+               READ MEMBER-MASTER
+                   INVALID KEY
+                       SET LK-IS-WALKIN TO TRUE
+                       MOVE ZERO TO LK-MEMBER-ID
+                   NOT INVALID KEY
+                       SET LK-IS-MEMBER TO TRUE
+                       MOVE WS-MEMBER-ID TO LK-MEMBER-ID
+               END-READ
+           ELSE
+               SET LK-IS-WALKIN TO TRUE
+               MOVE ZERO TO LK-MEMBER-ID
+           END-IF.
+           GOBACK.
+
+       0100-ENSURE-OPEN.
+           IF NOT WS-MASTER-IS-OPEN
+               OPEN INPUT MEMBER-MASTER
+               IF WS-MEMBMSTR-STATUS = '00'
+                   SET WS-MASTER-IS-OPEN TO TRUE
+               ELSE
+                   DISPLAY 'ERROR OPENING MEMBMSTR, STATUS='
+                       WS-MEMBMSTR-STATUS
+               END-IF
+           END-IF.
+
+       ENTRY 'MEMBLKUP-TERM'.
+           IF WS-MASTER-IS-OPEN
+               CLOSE MEMBER-MASTER
+               MOVE 'N' TO WS-MASTER-OPEN-SWITCH
+           END-IF.
+           GOBACK.
