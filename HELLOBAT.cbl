@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOBAT.
+       AUTHOR. EADiooh.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-IN-FILE ASSIGN TO NAMEIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NAMEIN-STATUS.
+           SELECT EXCPRPT-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPRPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITOUT-STATUS.
+           SELECT FOLLOWUP-FILE ASSIGN TO FOLLOWUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FOLLOWUP-STATUS.
+           SELECT CHKPT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-IN-FILE
+           RECORDING MODE IS F.
+       COPY NAMEREC REPLACING WS-NAME-RECORD BY NAME-IN-RECORD.
+
+       FD  EXCPRPT-FILE
+           RECORDING MODE IS F.
+       COPY EXCPREC REPLACING WS-EXCEPTION-RECORD BY EXCPRPT-OUT-RECORD.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDITREC REPLACING WS-AUDIT-RECORD BY AUDITOUT-RECORD.
+
+       FD  FOLLOWUP-FILE
+           RECORDING MODE IS F.
+       COPY NAMEREC REPLACING WS-NAME-RECORD BY FOLLOWUP-OUT-RECORD.
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       COPY CHKPTREC REPLACING WS-CHKPT-RECORD BY CHKPT-OUT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       COPY NAMEREC.
+       COPY EXCPREC.
+       COPY AUDITREC.
+       COPY CHKPTREC.
+
+       01  WS-NAMEIN-STATUS                PIC XX.
+           88  NAMEIN-OK                   VALUE '00'.
+           88  NAMEIN-EOF                  VALUE '10'.
+
+       01  WS-EXCPRPT-STATUS               PIC XX.
+       01  WS-AUDITOUT-STATUS              PIC XX.
+       01  WS-FOLLOWUP-STATUS              PIC XX.
+       01  WS-CHKPT-STATUS                 PIC XX.
+
+       01  WS-RECS-READ                    PIC 9(6) VALUE ZERO.
+       01  WS-LAST-CHKPT-RECS              PIC 9(6) VALUE ZERO.
+       01  WS-CHKPT-INTERVAL               PIC 9(4) VALUE 100.
+       01  WS-ENV-CHKPT-INTERVAL           PIC X(4).
+       01  WS-RESTART-COUNT                PIC 9(6) VALUE ZERO.
+       01  WS-ENV-RESTART-COUNT            PIC X(6).
+       01  WS-ENV-RESTART-GREETED          PIC X(6).
+       01  WS-ENV-RESTART-REJECTED         PIC X(6).
+
+       01  WS-MEMBER-FOUND                 PIC X.
+           88  WS-IS-MEMBER                VALUE 'Y'.
+           88  WS-IS-WALKIN                VALUE 'N'.
+
+       01  WS-MEMBER-ID                    PIC 9(7).
+       01  WS-LOOKUP-SURNAME               PIC X(20).
+
+       01  WS-EOF-SWITCH                   PIC X VALUE 'N'.
+           88  END-OF-NAMEIN               VALUE 'Y'.
+
+       01  WS-EXC-SEQ                      PIC 9(6) VALUE ZERO.
+       01  WS-AUD-SEQ                      PIC 9(6) VALUE ZERO.
+
+       01  WS-BLANK-SWITCH                 PIC X VALUE 'N'.
+           88  WS-INPUT-BLANK              VALUE 'Y'.
+       01  WS-TRUNC-SWITCH                 PIC X VALUE 'N'.
+           88  WS-INPUT-TRUNCATED          VALUE 'Y'.
+
+       01  WS-TOTAL-GREETED                PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-REJECTED               PIC 9(6) VALUE ZERO.
+       01  WS-RUN-DATE                     PIC 9(8).
+
+       01  WS-LANGUAGE-CODE                PIC X(2) VALUE 'FR'.
+       01  WS-ENV-LANGUAGE-CODE            PIC X(2).
+
+       01  WS-NORM-IDX                     PIC 99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-NAMES UNTIL END-OF-NAMEIN.
+           PERFORM 3000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT NAME-IN-FILE.
+           IF WS-NAMEIN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING NAMEIN, STATUS=' WS-NAMEIN-STATUS
+           END-IF.
+           OPEN OUTPUT EXCPRPT-FILE.
+           IF WS-EXCPRPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXCPRPT, STATUS='
+                   WS-EXCPRPT-STATUS
+           END-IF.
+           OPEN OUTPUT AUDIT-FILE.
+           IF WS-AUDITOUT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AUDITOUT, STATUS='
+                   WS-AUDITOUT-STATUS
+           END-IF.
+           OPEN OUTPUT FOLLOWUP-FILE.
+           IF WS-FOLLOWUP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING FOLLOWUP, STATUS='
+                   WS-FOLLOWUP-STATUS
+           END-IF.
+           OPEN OUTPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHKPT, STATUS=' WS-CHKPT-STATUS
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1100-SET-LANGUAGE.
+           PERFORM 1150-SET-CHKPT-INTERVAL.
+           PERFORM 1200-SET-RESTART.
+           IF WS-RESTART-COUNT > ZERO
+               PERFORM 1300-SKIP-TO-RESTART
+           END-IF.
+           PERFORM 2100-READ-NAMEIN.
+
+       1100-SET-LANGUAGE.
+           DISPLAY 'HELLO_LANG' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-LANGUAGE-CODE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-LANGUAGE-CODE NOT = SPACES
+               MOVE WS-ENV-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           END-IF.
+
+       1150-SET-CHKPT-INTERVAL.
+           DISPLAY 'HELLO_CHKPT_INTERVAL' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-CHKPT-INTERVAL FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-CHKPT-INTERVAL NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ENV-CHKPT-INTERVAL)
+                   TO WS-CHKPT-INTERVAL
+               IF WS-CHKPT-INTERVAL = ZERO
+                   DISPLAY 'HELLO_CHKPT_INTERVAL MUST BE > 0, '
+                       'IGNORING AND USING DEFAULT OF 100'
+                   MOVE 100 TO WS-CHKPT-INTERVAL
+               END-IF
+           END-IF.
+
+       1200-SET-RESTART.
+           DISPLAY 'HELLO_RESTART' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-RESTART-COUNT FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-RESTART-COUNT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ENV-RESTART-COUNT)
+                   TO WS-RESTART-COUNT
+           END-IF.
+
+       1300-SKIP-TO-RESTART.
+           DISPLAY 'RESTARTING AFTER RECORD : ' WS-RESTART-COUNT.
+           PERFORM WS-RESTART-COUNT TIMES
+               PERFORM 2100-READ-NAMEIN
+           END-PERFORM.
+           MOVE WS-RESTART-COUNT TO WS-RECS-READ.
+           DISPLAY 'HELLO_RESTART_GREETED' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-RESTART-GREETED FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-RESTART-GREETED NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ENV-RESTART-GREETED)
+                   TO WS-TOTAL-GREETED
+           ELSE
+               DISPLAY 'WARNING: HELLO_RESTART_GREETED NOT SET, '
+                   'SUMMARY TOTAL GREETED WILL ONLY REFLECT '
+                   'THE RESUMED PORTION OF THIS RUN'
+           END-IF.
+           DISPLAY 'HELLO_RESTART_REJECTED' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-RESTART-REJECTED FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-RESTART-REJECTED NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ENV-RESTART-REJECTED)
+                   TO WS-TOTAL-REJECTED
+           ELSE
+               DISPLAY 'WARNING: HELLO_RESTART_REJECTED NOT SET, '
+                   'SUMMARY TOTAL REJECTED WILL ONLY REFLECT '
+                   'THE RESUMED PORTION OF THIS RUN'
+           END-IF.
+
+       2000-PROCESS-NAMES.
+           MOVE NAME-IN-RECORD TO WS-NAME-RECORD.
+           PERFORM 2150-NORMALIZE-NAME.
+           PERFORM 2200-VALIDATE-INPUT.
+           IF WS-INPUT-BLANK
+               ADD 1 TO WS-TOTAL-REJECTED
+               PERFORM 2400-LOG-EXCEPTION
+               PERFORM 2500-WRITE-AUDIT
+           ELSE
+               ADD 1 TO WS-TOTAL-GREETED
+               PERFORM 2250-LOOKUP-MEMBER
+               PERFORM 2300-GREET-VISITOR
+               PERFORM 2500-WRITE-AUDIT
+               IF WS-IS-WALKIN
+                   PERFORM 2260-LOG-FOLLOWUP
+               END-IF
+               IF WS-INPUT-TRUNCATED
+                   PERFORM 2400-LOG-EXCEPTION
+               END-IF
+           END-IF.
+           IF WS-CHKPT-INTERVAL > ZERO
+                   AND FUNCTION MOD(WS-RECS-READ, WS-CHKPT-INTERVAL) = 0
+               PERFORM 2600-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 2100-READ-NAMEIN.
+
+       2100-READ-NAMEIN.
+           READ NAME-IN-FILE
+               AT END
+                   SET END-OF-NAMEIN TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECS-READ
+           END-READ.
+           IF NOT NAMEIN-OK AND NOT NAMEIN-EOF
+               DISPLAY 'NAMEIN READ ERROR, STATUS=' WS-NAMEIN-STATUS
+               SET END-OF-NAMEIN TO TRUE
+           END-IF.
+
+       2150-NORMALIZE-NAME.
+           MOVE FUNCTION LOWER-CASE(WS-GIVEN-NAME OF WS-NAME-RECORD)
+               TO WS-GIVEN-NAME OF WS-NAME-RECORD.
+           IF WS-GIVEN-NAME OF WS-NAME-RECORD(1:1) NOT = SPACE
+               MOVE FUNCTION UPPER-CASE(
+                   WS-GIVEN-NAME OF WS-NAME-RECORD(1:1))
+                   TO WS-GIVEN-NAME OF WS-NAME-RECORD(1:1)
+           END-IF.
+           PERFORM VARYING WS-NORM-IDX FROM 2 BY 1
+                   UNTIL WS-NORM-IDX > 15
+               IF WS-GIVEN-NAME OF WS-NAME-RECORD(WS-NORM-IDX - 1:1)
+                       = SPACE
+                       AND WS-GIVEN-NAME OF
+                           WS-NAME-RECORD(WS-NORM-IDX:1) NOT = SPACE
+                   MOVE FUNCTION UPPER-CASE(WS-GIVEN-NAME OF
+                       WS-NAME-RECORD(WS-NORM-IDX:1))
+                       TO WS-GIVEN-NAME OF WS-NAME-RECORD(WS-NORM-IDX:1)
+               END-IF
+           END-PERFORM.
+
+           MOVE FUNCTION LOWER-CASE(WS-SURNAME OF WS-NAME-RECORD)
+               TO WS-SURNAME OF WS-NAME-RECORD.
+           IF WS-SURNAME OF WS-NAME-RECORD(1:1) NOT = SPACE
+               MOVE FUNCTION UPPER-CASE(
+                   WS-SURNAME OF WS-NAME-RECORD(1:1))
+                   TO WS-SURNAME OF WS-NAME-RECORD(1:1)
+           END-IF.
+           PERFORM VARYING WS-NORM-IDX FROM 2 BY 1
+                   UNTIL WS-NORM-IDX > 20
+               IF WS-SURNAME OF WS-NAME-RECORD(WS-NORM-IDX - 1:1)
+                       = SPACE
+                       AND WS-SURNAME OF
+                           WS-NAME-RECORD(WS-NORM-IDX:1) NOT = SPACE
+                   MOVE FUNCTION UPPER-CASE(WS-SURNAME OF
+                       WS-NAME-RECORD(WS-NORM-IDX:1))
+                       TO WS-SURNAME OF WS-NAME-RECORD(WS-NORM-IDX:1)
+               END-IF
+           END-PERFORM.
+
+       2200-VALIDATE-INPUT.
+           MOVE 'N' TO WS-BLANK-SWITCH.
+           MOVE 'N' TO WS-TRUNC-SWITCH.
+           IF WS-SURNAME OF WS-NAME-RECORD = SPACES
+               SET WS-INPUT-BLANK TO TRUE
+           END-IF.
+           IF WS-GIVEN-NAME OF WS-NAME-RECORD(15:1) NOT = SPACE
+                   OR WS-SURNAME OF WS-NAME-RECORD(20:1) NOT = SPACE
+               SET WS-INPUT-TRUNCATED TO TRUE
+           END-IF.
+
+       2250-LOOKUP-MEMBER.
+           MOVE FUNCTION UPPER-CASE(WS-SURNAME OF WS-NAME-RECORD)
+               TO WS-LOOKUP-SURNAME.
+           CALL 'MEMBLKUP' USING WS-LOOKUP-SURNAME
+                                  WS-MEMBER-FOUND
+                                  WS-MEMBER-ID
+           END-CALL.
+
+       2300-GREET-VISITOR.
+           EVALUATE TRUE
+               WHEN WS-IS-MEMBER AND WS-LANGUAGE-CODE = 'EN'
+                   DISPLAY 'Welcome back '
+                       FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+                       FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD) '!'
+               WHEN WS-IS-MEMBER
+                   DISPLAY 'Ravi de vous revoir '
+                       FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+                       FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD) '!'
+               WHEN WS-LANGUAGE-CODE = 'EN'
+                   DISPLAY 'Hello '
+                       FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+                       FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD) '!'
+               WHEN OTHER
+                   DISPLAY 'Bonjour a vous '
+                       FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+                       FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD) '!'
+           END-EVALUATE.
+
+       2260-LOG-FOLLOWUP.
+           MOVE WS-NAME-RECORD TO FOLLOWUP-OUT-RECORD.
+           WRITE FOLLOWUP-OUT-RECORD.
+           IF WS-FOLLOWUP-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING FOLLOWUP, STATUS='
+                   WS-FOLLOWUP-STATUS
+           END-IF.
+
+       2400-LOG-EXCEPTION.
+           ADD 1 TO WS-EXC-SEQ.
+           MOVE WS-EXC-SEQ TO WS-EXC-SEQ-NO OF WS-EXCEPTION-RECORD.
+           MOVE WS-TITLE OF WS-NAME-RECORD
+               TO WS-EXC-TITLE OF WS-EXCEPTION-RECORD.
+           MOVE WS-GIVEN-NAME OF WS-NAME-RECORD
+               TO WS-EXC-GIVEN-NAME OF WS-EXCEPTION-RECORD.
+           MOVE WS-SURNAME OF WS-NAME-RECORD
+               TO WS-EXC-SURNAME OF WS-EXCEPTION-RECORD.
+           EVALUATE TRUE
+               WHEN WS-INPUT-BLANK AND WS-INPUT-TRUNCATED
+                   MOVE 'BLANK+TRC'
+                       TO WS-EXC-REASON OF WS-EXCEPTION-RECORD
+               WHEN WS-INPUT-BLANK
+                   MOVE 'BLANK'
+                       TO WS-EXC-REASON OF WS-EXCEPTION-RECORD
+               WHEN OTHER
+                   MOVE 'TRUNCATED'
+                       TO WS-EXC-REASON OF WS-EXCEPTION-RECORD
+           END-EVALUATE.
+           MOVE WS-EXCEPTION-RECORD TO EXCPRPT-OUT-RECORD.
+           WRITE EXCPRPT-OUT-RECORD.
+           IF WS-EXCPRPT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING EXCPRPT, STATUS='
+                   WS-EXCPRPT-STATUS
+           END-IF.
+
+       2500-WRITE-AUDIT.
+           ADD 1 TO WS-AUD-SEQ.
+           MOVE WS-AUD-SEQ TO WS-AUD-SEQ-NO OF WS-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14)
+               TO WS-AUD-TIMESTAMP OF WS-AUDIT-RECORD.
+           MOVE WS-TITLE OF WS-NAME-RECORD
+               TO WS-AUD-TITLE OF WS-AUDIT-RECORD.
+           MOVE WS-GIVEN-NAME OF WS-NAME-RECORD
+               TO WS-AUD-GIVEN-NAME OF WS-AUDIT-RECORD.
+           MOVE WS-SURNAME OF WS-NAME-RECORD
+               TO WS-AUD-SURNAME OF WS-AUDIT-RECORD.
+           IF WS-INPUT-BLANK
+               MOVE 'REJECTED' TO WS-AUD-STATUS OF WS-AUDIT-RECORD
+           ELSE
+               MOVE 'GREETED' TO WS-AUD-STATUS OF WS-AUDIT-RECORD
+           END-IF.
+           MOVE WS-AUDIT-RECORD TO AUDITOUT-RECORD.
+           WRITE AUDITOUT-RECORD.
+           IF WS-AUDITOUT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING AUDITOUT, STATUS='
+                   WS-AUDITOUT-STATUS
+           END-IF.
+
+       2600-WRITE-CHECKPOINT.
+           MOVE WS-RECS-READ TO WS-CHKPT-SEQ-NO OF WS-CHKPT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14)
+               TO WS-CHKPT-TIMESTAMP OF WS-CHKPT-RECORD.
+           MOVE WS-TOTAL-GREETED
+               TO WS-CHKPT-TOTAL-GREETED OF WS-CHKPT-RECORD.
+           MOVE WS-TOTAL-REJECTED
+               TO WS-CHKPT-TOTAL-REJECTED OF WS-CHKPT-RECORD.
+           MOVE WS-CHKPT-RECORD TO CHKPT-OUT-RECORD.
+           WRITE CHKPT-OUT-RECORD.
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING CHKPT, STATUS=' WS-CHKPT-STATUS
+           END-IF.
+           MOVE WS-RECS-READ TO WS-LAST-CHKPT-RECS.
+
+       3000-TERMINATE.
+           IF WS-RECS-READ NOT = ZERO
+                   AND WS-RECS-READ NOT = WS-LAST-CHKPT-RECS
+               PERFORM 2600-WRITE-CHECKPOINT
+           END-IF.
+           CALL 'MEMBLKUP-TERM'.
+           CLOSE NAME-IN-FILE.
+           CLOSE EXCPRPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE FOLLOWUP-FILE.
+           CLOSE CHKPT-FILE.
+           PERFORM 3100-PRINT-SUMMARY.
+
+       3100-PRINT-SUMMARY.
+           DISPLAY '===== DAILY VISITOR SUMMARY ====='.
+           DISPLAY 'RUN DATE       : ' WS-RUN-DATE.
+           DISPLAY 'TOTAL GREETED  : ' WS-TOTAL-GREETED.
+           DISPLAY 'TOTAL REJECTED : ' WS-TOTAL-REJECTED.
