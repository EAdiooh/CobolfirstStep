@@ -0,0 +1,11 @@
+      *----------------------------------------------------------
+      * EXCPREC.CPY
+      * EXCEPTION REPORT RECORD FOR BLANK OR LIKELY-TRUNCATED NAME
+      * INPUT. SHARED BY HELLO-WORLD AND HELLO-BATCH.
+      *----------------------------------------------------------
+       01  WS-EXCEPTION-RECORD.
+           05  WS-EXC-SEQ-NO               PIC 9(6).
+           05  WS-EXC-TITLE                PIC X(4).
+           05  WS-EXC-GIVEN-NAME           PIC X(15).
+           05  WS-EXC-SURNAME              PIC X(20).
+           05  WS-EXC-REASON               PIC X(9).
