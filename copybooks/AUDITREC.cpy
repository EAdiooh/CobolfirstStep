@@ -0,0 +1,12 @@
+      *----------------------------------------------------------
+      * AUDITREC.CPY
+      * AUDIT-TRAIL TRANSACTION RECORD - ONE PER NAME PROCESSED.
+      * SHARED BY HELLO-WORLD AND HELLO-BATCH.
+      *----------------------------------------------------------
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-SEQ-NO               PIC 9(6).
+           05  WS-AUD-TIMESTAMP            PIC 9(14).
+           05  WS-AUD-TITLE                PIC X(4).
+           05  WS-AUD-GIVEN-NAME           PIC X(15).
+           05  WS-AUD-SURNAME              PIC X(20).
+           05  WS-AUD-STATUS               PIC X(9).
