@@ -0,0 +1,10 @@
+      *----------------------------------------------------------
+      * MEMBREC.CPY
+      * MEMBER MASTER RECORD, KEYED BY SURNAME. SHARED BY THE
+      * MEMBLKUP LOOKUP SUBPROGRAM AND ANY PROGRAM MAINTAINING THE
+      * MEMBER MASTER FILE.
+      *----------------------------------------------------------
+       01  WS-MEMBER-RECORD.
+           05  WS-MEMBER-SURNAME           PIC X(20).
+           05  WS-MEMBER-ID                PIC 9(7).
+           05  WS-MEMBER-GIVEN-NAME        PIC X(15).
