@@ -0,0 +1,11 @@
+      *----------------------------------------------------------
+      * NAMEREC.CPY
+      * SHARED VISITOR/CUSTOMER NAME RECORD.
+      * COPY THIS INTO WORKING-STORAGE (OR THE FILE SECTION, FOR A
+      * FIXED-FORMAT NAMEIN-STYLE FEED) WHEREVER "THE NAME RECORD"
+      * IS NEEDED, INSTEAD OF RE-DECLARING THE LAYOUT BY HAND.
+      *----------------------------------------------------------
+       01  WS-NAME-RECORD.
+           05  WS-TITLE                    PIC X(4).
+           05  WS-GIVEN-NAME               PIC X(15).
+           05  WS-SURNAME                  PIC X(20).
