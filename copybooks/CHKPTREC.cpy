@@ -0,0 +1,12 @@
+      *----------------------------------------------------------
+      * CHKPTREC.CPY
+      * CHECKPOINT RECORD FOR HELLO-BATCH RESTART SUPPORT. ONE RECORD
+      * IS WRITTEN EVERY WS-CHKPT-INTERVAL INPUT RECORDS SO AN ABENDED
+      * RUN CAN BE RESTARTED FROM THE LAST CHECKPOINT VIA THE HELLO_
+      * RESTART ENVIRONMENT VARIABLE INSTEAD OF FROM THE TOP OF NAMEIN.
+      *----------------------------------------------------------
+       01  WS-CHKPT-RECORD.
+           05  WS-CHKPT-SEQ-NO             PIC 9(6).
+           05  WS-CHKPT-TIMESTAMP          PIC 9(14).
+           05  WS-CHKPT-TOTAL-GREETED      PIC 9(6).
+           05  WS-CHKPT-TOTAL-REJECTED     PIC 9(6).
