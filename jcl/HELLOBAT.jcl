@@ -0,0 +1,47 @@
+//HELLOBAT JOB (ACCT),'HELLO BATCH GREETING',CLASS=A,MSGCLASS=A,
+//             REGION=0M
+//*--------------------------------------------------------------
+//* GREETS EACH VISITOR NAME ON THE DAILY NAMEIN FEED.
+//* ONE GREETING LINE IS WRITTEN TO SYSOUT PER INPUT RECORD.
+//* NAMEIN RECORDS FOLLOW THE NAMEREC LAYOUT (COPYBOOKS/NAMEREC.CPY):
+//*   TITLE (4), GIVEN NAME (15), SURNAME (20) - FB, LRECL=39.
+//* SET HELLO_LANG TO EN IN STDENV TO GREET IN ENGLISH; DEFAULT IS FR.
+//* MEMBMSTR IS THE MEMBER MASTER LOOKED UP BY MEMBLKUP (KSDS KEYED
+//* BY SURNAME, COPYBOOKS/MEMBREC.CPY). WALK-INS (NOT FOUND ON THE
+//* MEMBER MASTER) ARE WRITTEN TO FOLLOWUP FOR MEMBERSHIP FOLLOW-UP.
+//* A CHECKPOINT RECORD (COPYBOOKS/CHKPTREC.CPY) IS WRITTEN TO CHKPT
+//* EVERY HELLO_CHKPT_INTERVAL NAMEIN RECORDS (DEFAULT 100 IF UNSET).
+//* TO RESTART AFTER AN ABEND, SET HELLO_RESTART IN STDENV TO THE
+//* WS-CHKPT-SEQ-NO FROM THE LAST CHECKPOINT RECORD ON THE PRIOR RUN'S
+//* CHKPT DATA SET, AND HELLO_RESTART_GREETED/HELLO_RESTART_REJECTED
+//* TO THAT SAME RECORD'S WS-CHKPT-TOTAL-GREETED/WS-CHKPT-TOTAL-
+//* REJECTED, SO THE REQ 003 SUMMARY REPORTS THE TRUE DAILY TOTAL
+//* RATHER THAN JUST THE RESUMED PORTION. THAT MANY NAMEIN RECORDS ARE
+//* RE-READ AND SKIPPED (NOT REPROCESSED) BEFORE THE RUN RESUMES.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=HELLOBAT
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//STDENV   DD *
+HELLO_LANG=FR
+HELLO_CHKPT_INTERVAL=100
+HELLO_RESTART=0
+HELLO_RESTART_GREETED=0
+HELLO_RESTART_REJECTED=0
+/*
+//NAMEIN   DD DSN=PROD.HELLO.NAMEIN,DISP=SHR
+//MEMBMSTR DD DSN=PROD.HELLO.MEMBMSTR,DISP=SHR
+//EXCPRPT  DD DSN=PROD.HELLO.EXCPRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//AUDITOUT DD DSN=PROD.HELLO.AUDITOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//FOLLOWUP DD DSN=PROD.HELLO.FOLLOWUP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//CHKPT    DD DSN=PROD.HELLO.CHKPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
