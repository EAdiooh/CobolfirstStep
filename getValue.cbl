@@ -1,16 +1,312 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
        AUTHOR. EADiooh.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCPRPT-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPRPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITOUT-STATUS.
+           SELECT FOLLOWUP-FILE ASSIGN TO FOLLOWUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FOLLOWUP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCPRPT-FILE
+           RECORDING MODE IS F.
+       COPY EXCPREC REPLACING WS-EXCEPTION-RECORD BY EXCPRPT-OUT-RECORD.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDITREC REPLACING WS-AUDIT-RECORD BY AUDITOUT-RECORD.
+
+       FD  FOLLOWUP-FILE
+           RECORDING MODE IS F.
+       COPY NAMEREC REPLACING WS-NAME-RECORD BY FOLLOWUP-OUT-RECORD.
+
        WORKING-STORAGE SECTION.
-       01  WS-NOM PIC X(12).
+       COPY NAMEREC.
+       COPY EXCPREC.
+       COPY AUDITREC.
+
+       01  WS-EXCPRPT-STATUS               PIC XX.
+       01  WS-AUDITOUT-STATUS              PIC XX.
+       01  WS-FOLLOWUP-STATUS              PIC XX.
+
+       01  WS-MEMBER-FOUND                 PIC X.
+           88  WS-IS-MEMBER                VALUE 'Y'.
+           88  WS-IS-WALKIN                VALUE 'N'.
+
+       01  WS-MEMBER-ID                    PIC 9(7).
+       01  WS-LOOKUP-SURNAME               PIC X(20).
+
+       01  WS-EXC-SEQ                      PIC 9(6) VALUE ZERO.
+       01  WS-AUD-SEQ                      PIC 9(6) VALUE ZERO.
+
+       01  WS-BLANK-SWITCH                 PIC X VALUE 'N'.
+           88  WS-INPUT-BLANK              VALUE 'Y'.
+       01  WS-TRUNC-SWITCH                 PIC X VALUE 'N'.
+           88  WS-INPUT-TRUNCATED          VALUE 'Y'.
+
+       01  WS-TOTAL-GREETED                PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-REJECTED               PIC 9(6) VALUE ZERO.
+       01  WS-RUN-DATE                     PIC 9(8).
+
+       01  WS-LANGUAGE-CODE                PIC X(2) VALUE 'FR'.
+       01  WS-ENV-LANGUAGE-CODE            PIC X(2).
+
+       01  WS-NORM-IDX                     PIC 99.
+
+       01  WS-CONFIRM-SWITCH               PIC X VALUE 'N'.
+           88  WS-NAME-CONFIRMED           VALUE 'Y'.
+       01  WS-CONFIRM-RESPONSE             PIC X.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-VISITOR.
+           PERFORM 3000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1010-OPEN-EXCPRPT.
+           PERFORM 1020-OPEN-AUDIT.
+           PERFORM 1030-OPEN-FOLLOWUP.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1100-SET-LANGUAGE.
+
+       1010-OPEN-EXCPRPT.
+           OPEN EXTEND EXCPRPT-FILE.
+           IF WS-EXCPRPT-STATUS = '35'
+               OPEN OUTPUT EXCPRPT-FILE
+           END-IF.
+           IF WS-EXCPRPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXCPRPT, STATUS='
+                   WS-EXCPRPT-STATUS
+           END-IF.
+
+       1020-OPEN-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDITOUT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDITOUT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AUDITOUT, STATUS='
+                   WS-AUDITOUT-STATUS
+           END-IF.
+
+       1030-OPEN-FOLLOWUP.
+           OPEN EXTEND FOLLOWUP-FILE.
+           IF WS-FOLLOWUP-STATUS = '35'
+               OPEN OUTPUT FOLLOWUP-FILE
+           END-IF.
+           IF WS-FOLLOWUP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING FOLLOWUP, STATUS='
+                   WS-FOLLOWUP-STATUS
+           END-IF.
+
+       1100-SET-LANGUAGE.
+           DISPLAY 'HELLO_LANG' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-LANGUAGE-CODE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-LANGUAGE-CODE NOT = SPACES
+               MOVE WS-ENV-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           END-IF.
+
+       2000-PROCESS-VISITOR.
+           PERFORM 2100-GET-NAME.
+           PERFORM 2150-NORMALIZE-NAME.
+           PERFORM 2160-CONFIRM-NAME UNTIL WS-NAME-CONFIRMED.
+           PERFORM 2200-VALIDATE-INPUT.
+           IF WS-INPUT-BLANK
+               ADD 1 TO WS-TOTAL-REJECTED
+               PERFORM 2400-LOG-EXCEPTION
+               PERFORM 2500-WRITE-AUDIT
+           ELSE
+               ADD 1 TO WS-TOTAL-GREETED
+               PERFORM 2250-LOOKUP-MEMBER
+               PERFORM 2300-GREET-VISITOR
+               PERFORM 2500-WRITE-AUDIT
+               IF WS-IS-WALKIN
+                   PERFORM 2260-LOG-FOLLOWUP
+               END-IF
+               IF WS-INPUT-TRUNCATED
+                   PERFORM 2400-LOG-EXCEPTION
+               END-IF
+           END-IF.
+
+       2100-GET-NAME.
            DISPLAY 'Bienvenue!'.
-           DISPLAY 'Quel est votre nom?'.
+           DISPLAY 'Quel est votre titre (M./Mme/Dr)?'.
+           ACCEPT WS-TITLE OF WS-NAME-RECORD.
+           DISPLAY 'Quel est votre prenom?'.
+           ACCEPT WS-GIVEN-NAME OF WS-NAME-RECORD.
+           DISPLAY 'Quel est votre nom de famille?'.
+           ACCEPT WS-SURNAME OF WS-NAME-RECORD.
 
-           ACCEPT WS-NOM.
+       2150-NORMALIZE-NAME.
+           MOVE FUNCTION LOWER-CASE(WS-GIVEN-NAME OF WS-NAME-RECORD)
+               TO WS-GIVEN-NAME OF WS-NAME-RECORD.
+           IF WS-GIVEN-NAME OF WS-NAME-RECORD(1:1) NOT = SPACE
+               MOVE FUNCTION UPPER-CASE(
+                   WS-GIVEN-NAME OF WS-NAME-RECORD(1:1))
+                   TO WS-GIVEN-NAME OF WS-NAME-RECORD(1:1)
+           END-IF.
+           PERFORM VARYING WS-NORM-IDX FROM 2 BY 1
+                   UNTIL WS-NORM-IDX > 15
+               IF WS-GIVEN-NAME OF WS-NAME-RECORD(WS-NORM-IDX - 1:1)
+                       = SPACE
+                       AND WS-GIVEN-NAME OF
+                           WS-NAME-RECORD(WS-NORM-IDX:1) NOT = SPACE
+                   MOVE FUNCTION UPPER-CASE(WS-GIVEN-NAME OF
+                       WS-NAME-RECORD(WS-NORM-IDX:1))
+                       TO WS-GIVEN-NAME OF WS-NAME-RECORD(WS-NORM-IDX:1)
+               END-IF
+           END-PERFORM.
 
-           DISPLAY 'Bonjour Ã  vous ' FUNCTION TRIM(WS-NOM) '!'.
-           STOP RUN.
+           MOVE FUNCTION LOWER-CASE(WS-SURNAME OF WS-NAME-RECORD)
+               TO WS-SURNAME OF WS-NAME-RECORD.
+           IF WS-SURNAME OF WS-NAME-RECORD(1:1) NOT = SPACE
+               MOVE FUNCTION UPPER-CASE(
+                   WS-SURNAME OF WS-NAME-RECORD(1:1))
+                   TO WS-SURNAME OF WS-NAME-RECORD(1:1)
+           END-IF.
+           PERFORM VARYING WS-NORM-IDX FROM 2 BY 1
+                   UNTIL WS-NORM-IDX > 20
+               IF WS-SURNAME OF WS-NAME-RECORD(WS-NORM-IDX - 1:1)
+                       = SPACE
+                       AND WS-SURNAME OF
+                           WS-NAME-RECORD(WS-NORM-IDX:1) NOT = SPACE
+                   MOVE FUNCTION UPPER-CASE(WS-SURNAME OF
+                       WS-NAME-RECORD(WS-NORM-IDX:1))
+                       TO WS-SURNAME OF WS-NAME-RECORD(WS-NORM-IDX:1)
+               END-IF
+           END-PERFORM.
+
+       2160-CONFIRM-NAME.
+           DISPLAY 'Vous avez saisi : '
+               FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+               FUNCTION TRIM(WS-GIVEN-NAME OF WS-NAME-RECORD) ' '
+               FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD).
+           DISPLAY 'Est-ce correct? (O/N)'.
+           ACCEPT WS-CONFIRM-RESPONSE.
+           IF WS-CONFIRM-RESPONSE = 'O' OR WS-CONFIRM-RESPONSE = 'o'
+               SET WS-NAME-CONFIRMED TO TRUE
+           ELSE
+               PERFORM 2100-GET-NAME
+               PERFORM 2150-NORMALIZE-NAME
+           END-IF.
+
+       2200-VALIDATE-INPUT.
+           MOVE 'N' TO WS-BLANK-SWITCH.
+           MOVE 'N' TO WS-TRUNC-SWITCH.
+           IF WS-SURNAME OF WS-NAME-RECORD = SPACES
+               SET WS-INPUT-BLANK TO TRUE
+           END-IF.
+           IF WS-GIVEN-NAME OF WS-NAME-RECORD(15:1) NOT = SPACE
+                   OR WS-SURNAME OF WS-NAME-RECORD(20:1) NOT = SPACE
+               SET WS-INPUT-TRUNCATED TO TRUE
+           END-IF.
+
+       2250-LOOKUP-MEMBER.
+           MOVE FUNCTION UPPER-CASE(WS-SURNAME OF WS-NAME-RECORD)
+               TO WS-LOOKUP-SURNAME.
+           CALL 'MEMBLKUP' USING WS-LOOKUP-SURNAME
+                                  WS-MEMBER-FOUND
+                                  WS-MEMBER-ID
+           END-CALL.
+
+       2300-GREET-VISITOR.
+           EVALUATE TRUE
+               WHEN WS-IS-MEMBER AND WS-LANGUAGE-CODE = 'EN'
+                   DISPLAY 'Welcome back '
+                       FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+                       FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD) '!'
+               WHEN WS-IS-MEMBER
+                   DISPLAY 'Ravi de vous revoir '
+                       FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+                       FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD) '!'
+               WHEN WS-LANGUAGE-CODE = 'EN'
+                   DISPLAY 'Hello '
+                       FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+                       FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD) '!'
+               WHEN OTHER
+                   DISPLAY 'Bonjour a vous '
+                       FUNCTION TRIM(WS-TITLE OF WS-NAME-RECORD) ' '
+                       FUNCTION TRIM(WS-SURNAME OF WS-NAME-RECORD) '!'
+           END-EVALUATE.
+
+       2260-LOG-FOLLOWUP.
+           MOVE WS-NAME-RECORD TO FOLLOWUP-OUT-RECORD.
+           WRITE FOLLOWUP-OUT-RECORD.
+           IF WS-FOLLOWUP-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING FOLLOWUP, STATUS='
+                   WS-FOLLOWUP-STATUS
+           END-IF.
+
+       2400-LOG-EXCEPTION.
+           ADD 1 TO WS-EXC-SEQ.
+           MOVE WS-EXC-SEQ TO WS-EXC-SEQ-NO OF WS-EXCEPTION-RECORD.
+           MOVE WS-TITLE OF WS-NAME-RECORD
+               TO WS-EXC-TITLE OF WS-EXCEPTION-RECORD.
+           MOVE WS-GIVEN-NAME OF WS-NAME-RECORD
+               TO WS-EXC-GIVEN-NAME OF WS-EXCEPTION-RECORD.
+           MOVE WS-SURNAME OF WS-NAME-RECORD
+               TO WS-EXC-SURNAME OF WS-EXCEPTION-RECORD.
+           EVALUATE TRUE
+               WHEN WS-INPUT-BLANK AND WS-INPUT-TRUNCATED
+                   MOVE 'BLANK+TRC'
+                       TO WS-EXC-REASON OF WS-EXCEPTION-RECORD
+               WHEN WS-INPUT-BLANK
+                   MOVE 'BLANK'
+                       TO WS-EXC-REASON OF WS-EXCEPTION-RECORD
+               WHEN OTHER
+                   MOVE 'TRUNCATED'
+                       TO WS-EXC-REASON OF WS-EXCEPTION-RECORD
+           END-EVALUATE.
+           MOVE WS-EXCEPTION-RECORD TO EXCPRPT-OUT-RECORD.
+           WRITE EXCPRPT-OUT-RECORD.
+           IF WS-EXCPRPT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING EXCPRPT, STATUS='
+                   WS-EXCPRPT-STATUS
+           END-IF.
+
+       2500-WRITE-AUDIT.
+           ADD 1 TO WS-AUD-SEQ.
+           MOVE WS-AUD-SEQ TO WS-AUD-SEQ-NO OF WS-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14)
+               TO WS-AUD-TIMESTAMP OF WS-AUDIT-RECORD.
+           MOVE WS-TITLE OF WS-NAME-RECORD
+               TO WS-AUD-TITLE OF WS-AUDIT-RECORD.
+           MOVE WS-GIVEN-NAME OF WS-NAME-RECORD
+               TO WS-AUD-GIVEN-NAME OF WS-AUDIT-RECORD.
+           MOVE WS-SURNAME OF WS-NAME-RECORD
+               TO WS-AUD-SURNAME OF WS-AUDIT-RECORD.
+           IF WS-INPUT-BLANK
+               MOVE 'REJECTED' TO WS-AUD-STATUS OF WS-AUDIT-RECORD
+           ELSE
+               MOVE 'GREETED' TO WS-AUD-STATUS OF WS-AUDIT-RECORD
+           END-IF.
+           MOVE WS-AUDIT-RECORD TO AUDITOUT-RECORD.
+           WRITE AUDITOUT-RECORD.
+           IF WS-AUDITOUT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING AUDITOUT, STATUS='
+                   WS-AUDITOUT-STATUS
+           END-IF.
+
+       3000-TERMINATE.
+           CALL 'MEMBLKUP-TERM'.
+           CLOSE EXCPRPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE FOLLOWUP-FILE.
+           PERFORM 3100-PRINT-SUMMARY.
+
+       3100-PRINT-SUMMARY.
+           DISPLAY '===== DAILY VISITOR SUMMARY ====='.
+           DISPLAY 'RUN DATE       : ' WS-RUN-DATE.
+           DISPLAY 'TOTAL GREETED  : ' WS-TOTAL-GREETED.
+           DISPLAY 'TOTAL REJECTED : ' WS-TOTAL-REJECTED.
